@@ -0,0 +1,348 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM                          *
+      *                                                               *
+      * JKLOYAL.cbl                                                   *
+      *                                                               *
+      * (c) Copyright IBM Corporation 2008                            *
+      * U.S. Government Users Restricted Rights:  Use, duplication    *
+      * or disclosure                                                 *
+      *                                                               *
+      *****************************************************************
+      * Reevalue le palier de fidelite (WS-CLUB) de chaque utilisateur
+      * de DB_UTILISATEUR a partir de son nombre d'achats
+      * (NOMBRE_ACHAT) et produit la liste des utilisateurs promus.
+      *
+      * Historique des modifications
+      *   2026-08-09  jc  Creation du programme.
+      *****************************************************************
+       ID DIVISION.
+       PROGRAM-ID. JKLOYAL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-SERIES.
+       OBJECT-COMPUTER. IBM-SERIES.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROMOTION-REPORT ASSIGN TO JKPROMO
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-PROMO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROMOTION-REPORT
+           RECORDING MODE IS F.
+       01  PROMOTION-REPORT-LINE     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-OPEN-TABLE              PIC X         VALUE 'N'.
+           88 WS-LEC-TABLE                        VALUE 'N'.
+           88 WS-FIN-TABLE                        VALUE 'Y'.
+      *
+       01 WS-PROMO-STATUS             PIC X(002)      VALUE SPACES.
+          88 WS-PROMO-OK                              VALUE '00'.
+      *
+      *    Tracks which resources actually reached an open state, so
+      *    Z998-ABEND-END (reachable from the PROMOTION-REPORT OPEN
+      *    failure branch, before the cursor has been opened) only
+      *    closes what it really opened.
+      *
+       01 WS-PROMO-OPEN-SW            PIC X           VALUE 'N'.
+          88 WS-PROMO-OPEN                            VALUE 'Y'.
+       01 WS-CURSOR-OPEN-SW           PIC X           VALUE 'N'.
+          88 WS-CURSOR-OPEN                           VALUE 'Y'.
+      *
+      *    Compte les lignes lues depuis le dernier COMMIT ; un COMMIT
+      *    est declenche tous les WS-COMMIT-INTERVAL lignes pour eviter
+      *    de garder tout le verrouillage d'un parcours complet de la
+      *    table jusqu'a la fin du run (meme discipline que JKUTIL).
+      *
+       01 WS-COMMIT-INTERVAL          PIC 9(004)      VALUE 0100.
+       01 WS-COMMIT-COUNTER           PIC 9(007) COMP VALUE ZERO.
+      *
+       01  WS-HOST-VARIABLE.
+           05 WS-ID              PIC 9(006).
+           05 WS-NOM             PIC X(100).
+           05 WS-PRENOM          PIC X(100).
+           05 WS-NOMBRE-ACHAT    PIC X(006).
+           05 WS-CLUB            PIC X(050).
+
+      *
+      *    WS-NOMBRE-ACHAT est recue comme CHAR(006) cote base ; on la
+      *    retravaille en numerique pour la comparer aux seuils de
+      *    palier.
+      *
+       01 WS-NOMBRE-ACHAT-NUM         PIC 9(006) VALUE ZERO.
+
+      *
+      *    Table des paliers de fidelite, du plus eleve au plus bas :
+      *    le premier seuil atteint ou depasse par WS-NOMBRE-ACHAT-NUM
+      *    donne le nouveau WS-CLUB.  Seuils configurables ici sans
+      *    toucher a la logique de recherche.
+      *
+       01 WS-TIER-LOOKUP-DATA.
+          05 FILLER PIC X(56) VALUE
+             'PLATINUM                                          000500'.
+          05 FILLER PIC X(56) VALUE
+             'GOLD                                              000200'.
+          05 FILLER PIC X(56) VALUE
+             'SILVER                                            000050'.
+          05 FILLER PIC X(56) VALUE
+             'BRONZE                                            000010'.
+          05 FILLER PIC X(56) VALUE
+             'STANDARD                                          000000'.
+
+       01 WS-TIER-LOOKUP-TABLE REDEFINES WS-TIER-LOOKUP-DATA.
+          05 WS-TIER-LOOKUP-ENTRY OCCURS 5 TIMES.
+             10 WS-LOOKUP-TIER-NAME  PIC X(50).
+             10 WS-LOOKUP-TIER-MIN   PIC 9(06).
+
+       01 WS-LOOKUP-SUB               PIC 9(02) COMP VALUE ZERO.
+       01 WS-NEW-CLUB                 PIC X(050)     VALUE SPACES.
+
+       01 WS-PROMO-COUNT              PIC 9(007) COMP VALUE ZERO.
+
+       01 WS-PROMO-HEADING.
+          05 FILLER PIC X(60) VALUE
+             'JKLOYAL - LOYALTY TIER PROMOTIONS'.
+          05 FILLER PIC X(72) VALUE SPACES.
+
+       01 WS-PROMO-LINE.
+          05 PROMO-ID                 PIC X(008).
+          05 FILLER                   PIC X(002) VALUE SPACES.
+          05 PROMO-NOM                PIC X(030).
+          05 FILLER                   PIC X(002) VALUE SPACES.
+          05 PROMO-OLD-CLUB           PIC X(020).
+          05 FILLER                   PIC X(002) VALUE SPACES.
+          05 PROMO-NEW-CLUB           PIC X(020).
+          05 FILLER                   PIC X(048) VALUE SPACES.
+
+       01 WS-PROMO-COUNT-DISPLAY      PIC ZZZ,ZZ9.
+       01 WS-TOTAL-LINE.
+          05 FILLER                   PIC X(025) VALUE
+             'USERS PROMOTED THIS RUN'.
+          05 TOT-PROMOTED              PIC X(010).
+          05 FILLER                   PIC X(097) VALUE SPACES.
+
+      *  normalement le sqlca est genere par le systeme pas besoin de l'ecrire
+       01 SQLCA.
+              05 SQLCAID     PIC X(8).
+              05 SQLCABC     PIC S9(9) COMP.
+              05 SQLCODE     PIC S9(9) COMP.
+              05 SQLERRM.
+                 49 SQLERRML PIC S9(4) COMP.
+                 49 SQLERRMC PIC X(70).
+              05 SQLERRP     PIC X(8).
+              05 SQLERRD  OCCURS 6 TIMES PIC S9(9) COMP.
+              05 SQLWARN.
+                 10 SQLWARN0 PIC X.
+                 10 SQLWARN1 PIC X.
+                 10 SQLWARN2 PIC X.
+                 10 SQLWARN3 PIC X.
+                 10 SQLWARN4 PIC X.
+                 10 SQLWARN5 PIC X.
+                 10 SQLWARN6 PIC X.
+                 10 SQLWARN7 PIC X.
+                 10 SQLWARN8 PIC X.
+                 10 SQLWARN9 PIC X.
+                 10 SQLWARNA PIC X.
+              05 SQLERRP     PIC X(5).
+
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+                INCLUDE DB_UTILISATEUR
+                    (
+                     ID DECIMAL(006) NOT NULL,
+                     NOM VARCHAR(100) NOT NULL,
+                     PRENOM VARCHAR(100) NOT NULL,
+                     NOMBRE_ACHAT CHAR(006) NOT NULL,
+                     CLUB CHAR(050) NOT NULL BY DEFAULT
+                    )
+           END-EXEC.
+      *
+           EXEC SQL
+                DECLARE CRS2 CURSOR WITH HOLD FOR
+                SELECT ID,
+                       NOM,
+                       PRENOM,
+                       NOMBRE_ACHAT,
+                       CLUB
+                FROM DB_UTILISATEUR
+           END-EXEC.
+      *
+      ******** DEBUT PROGRAMME
+      *
+       PROCEDURE DIVISION.
+      *
+           PERFORM A000-INITIALISATION.
+           PERFORM A010-READ-TABLE UNTIL WS-FIN-TABLE.
+           PERFORM Z999-END-PROGRAM.
+      *
+       A000-INITIALISATION.
+           INITIALIZE WS-HOST-VARIABLE
+            REPLACING ALPHANUMERIC DATA BY SPACES
+                      NUMERIC BY ZEROES.
+           SET WS-LEC-TABLE TO TRUE.
+
+           OPEN OUTPUT PROMOTION-REPORT.
+           IF WS-PROMO-OK
+              SET WS-PROMO-OPEN TO TRUE
+           ELSE
+              DISPLAY 'ERREUR OUVERTURE PROMOTION-REPORT '
+                      WS-PROMO-STATUS
+              PERFORM Z998-ABEND-END
+           END-IF.
+
+           WRITE PROMOTION-REPORT-LINE FROM WS-PROMO-HEADING.
+           IF NOT WS-PROMO-OK
+              DISPLAY 'ERREUR ECRITURE PROMOTION-REPORT '
+                      WS-PROMO-STATUS
+              PERFORM Z998-ABEND-END
+           END-IF.
+
+           PERFORM B000-OPEN-CURSOR.
+           SET WS-CURSOR-OPEN TO TRUE.
+           PERFORM B010-READ-CURSOR.
+      *
+      *
+      *    Acts on the row already fetched (by A000-INITIALISATION's
+      *    priming read, or by this paragraph's own previous
+      *    iteration) before reading the next one - a row fetched but
+      *    never acted on would otherwise be silently skipped.
+      *
+       A010-READ-TABLE.
+           PERFORM A020-EVALUATE-TIER.
+           PERFORM A030-COMMIT-CHECK.
+           PERFORM B010-READ-CURSOR.
+      *
+      *    Determine le palier que devrait avoir l'utilisateur d'apres
+      *    son nombre d'achats, et ne touche a WS-CLUB (ni n'ecrit de
+      *    ligne de promotion) que si ce palier a change.
+      *
+       A020-EVALUATE-TIER.
+           MOVE WS-NOMBRE-ACHAT TO WS-NOMBRE-ACHAT-NUM.
+           PERFORM C010-LOOKUP-TIER.
+
+           IF WS-NEW-CLUB NOT = WS-CLUB
+              PERFORM B030-UPDATE-TABLE
+              PERFORM B040-WRITE-PROMOTION
+           END-IF.
+      *
+       C010-LOOKUP-TIER.
+           MOVE 1 TO WS-LOOKUP-SUB.
+
+       C010-SEARCH.
+           IF WS-NOMBRE-ACHAT-NUM >= WS-LOOKUP-TIER-MIN(WS-LOOKUP-SUB)
+              MOVE WS-LOOKUP-TIER-NAME(WS-LOOKUP-SUB) TO WS-NEW-CLUB
+              GO TO C010-EXIT
+           END-IF.
+
+           ADD 1 TO WS-LOOKUP-SUB.
+           GO TO C010-SEARCH.
+
+       C010-EXIT.
+           EXIT.
+      *
+       B000-OPEN-CURSOR.
+           EXEC SQL
+                OPEN CRS2
+           END-EXEC.
+      *
+       B010-READ-CURSOR.
+           EXEC SQL
+                FETCH CRS2
+                INTO   :WS-ID,
+                       :WS-NOM,
+                       :WS-PRENOM,
+                       :WS-NOMBRE-ACHAT,
+                       :WS-CLUB
+           END-EXEC
+           IF SQLCODE NOT = 100 AND ZEROES
+              DISPLAY 'ERROR PROGRAMME LECTURE TABLE DB_UTILISATEUR'
+              PERFORM Z998-ABEND-END
+           ELSE
+              IF SQLCODE = 100
+                 SET WS-FIN-TABLE TO TRUE
+              END-IF
+           END-IF
+           .
+      *
+       B020-CLOSE-CURSOR.
+           EXEC SQL
+                CLOSE CRS2
+           END-EXEC
+           .
+      *
+       B030-UPDATE-TABLE.
+           EXEC SQL
+                UPDATE DB_UTILISATEUR
+                   SET CLUB = :WS-NEW-CLUB
+                 WHERE CURRENT OF CRS2
+           END-EXEC
+           .
+      *
+       B040-WRITE-PROMOTION.
+           ADD 1 TO WS-PROMO-COUNT.
+           MOVE WS-ID          TO PROMO-ID.
+           MOVE WS-NOM         TO PROMO-NOM.
+           MOVE WS-CLUB        TO PROMO-OLD-CLUB.
+           MOVE WS-NEW-CLUB    TO PROMO-NEW-CLUB.
+           WRITE PROMOTION-REPORT-LINE FROM WS-PROMO-LINE.
+           IF NOT WS-PROMO-OK
+              DISPLAY 'ERREUR ECRITURE PROMOTION-REPORT '
+                      WS-PROMO-STATUS
+              PERFORM Z998-ABEND-END
+           END-IF.
+      *
+      *    Valide le lot courant tous les WS-COMMIT-INTERVAL lignes -
+      *    evite de garder les verrous de l'UPDATE poses depuis le
+      *    debut du run jusqu'a la fin du parcours de la table.
+      *
+       A030-COMMIT-CHECK.
+           ADD 1 TO WS-COMMIT-COUNTER.
+           IF WS-COMMIT-COUNTER >= WS-COMMIT-INTERVAL
+              PERFORM A040-COMMIT-WORK
+           END-IF.
+      *
+       A040-COMMIT-WORK.
+           EXEC SQL
+                COMMIT
+           END-EXEC.
+           MOVE ZERO TO WS-COMMIT-COUNTER.
+      *
+      *    Fin normale : dernier COMMIT, fermeture du curseur et ecrit
+      *    le total de la liste de promotions avant de fermer le
+      *    fichier de rapport.
+      *
+       Z999-END-PROGRAM.
+           PERFORM A040-COMMIT-WORK.
+           PERFORM B020-CLOSE-CURSOR.
+           MOVE WS-PROMO-COUNT TO WS-PROMO-COUNT-DISPLAY.
+           MOVE WS-PROMO-COUNT-DISPLAY TO TOT-PROMOTED.
+           WRITE PROMOTION-REPORT-LINE FROM WS-TOTAL-LINE.
+           CLOSE PROMOTION-REPORT.
+           STOP RUN
+           .
+      *
+      *    Fin anormale (erreur SQL ou erreur d'ecriture du rapport) :
+      *    on valide ce qui a deja ete traite avant de fermer le
+      *    curseur et le fichier.
+      *
+       Z998-ABEND-END.
+           PERFORM A040-COMMIT-WORK.
+           IF WS-CURSOR-OPEN
+              PERFORM B020-CLOSE-CURSOR
+           END-IF.
+           IF WS-PROMO-OPEN
+              CLOSE PROMOTION-REPORT
+           END-IF.
+           STOP RUN
+           .
+      *
+      ******** FIN PROGRAMME
+      *
