@@ -0,0 +1,392 @@
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2015,2020.                             *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication       *
+      * or disclosure restricted by GSA ADP Schedule Contract          *
+      * with IBM Corp.                                                 *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      * BNKRECON - daily reconciliation batch job for the BANKING
+      * application.  Reads the CRAJRNL journal file written by
+      * BNK1CRA (one record per DBCRFUN leg attempted, successful or
+      * not) and produces a report of:
+      *
+      *   - the net amount successfully posted per sort code, and
+      *   - a count of rejected attempts broken down by fail code
+      *     ('1' account not found, '2' unexpected error, '3'
+      *     insufficient funds, '9' transient/retry, any other value
+      *     counted as unrecognised).
+      *
+      * The journal is read sequentially, once, start to finish; there
+      * is no restart/checkpoint processing since a day's journal is
+      * small enough to simply rerun from the top.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BNKRECON.
+       AUTHOR. Jon Collett.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CRAJRNL-FILE  ASSIGN TO CRAJRNL
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-CRAJRNL-STATUS.
+
+           SELECT RECON-REPORT  ASSIGN TO RECONRPT
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-RECON-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CRAJRNL-FILE
+           RECORDING MODE IS F.
+       01  CRAJRNL-FILE-REC.
+           COPY CRAJRNL.
+
+       FD  RECON-REPORT
+           RECORDING MODE IS F.
+       01  RECON-REPORT-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *
+      * Switches
+      *
+       01 SWITCHES.
+          03 CRAJRNL-EOF-SW            PIC X         VALUE 'N'.
+             88 CRAJRNL-EOF                         VALUE 'Y'.
+
+      *
+      * File status bytes.  A full-day journal read or report write
+      * that fails is reported and stopped cleanly here rather than
+      * left to abend with an uncontrolled runtime message.
+      *
+       01 WS-CRAJRNL-STATUS            PIC X(02)     VALUE SPACES.
+          88 WS-CRAJRNL-OK                           VALUE '00'.
+          88 WS-CRAJRNL-EOF-STATUS                   VALUE '10'.
+       01 WS-RECON-STATUS              PIC X(02)     VALUE SPACES.
+          88 WS-RECON-OK                             VALUE '00'.
+
+      *
+      * Tracks which files actually reached an open state, so
+      * TERMINATE-RUN (which can be reached from an early OPEN/READ/
+      * WRITE failure, before the other file has been opened) only
+      * closes files it really opened.
+      *
+       01 WS-CRAJRNL-OPEN-SW           PIC X         VALUE 'N'.
+          88 WS-CRAJRNL-OPEN                         VALUE 'Y'.
+       01 WS-RECON-OPEN-SW             PIC X         VALUE 'N'.
+          88 WS-RECON-OPEN                           VALUE 'Y'.
+
+      *
+      * Per-sort-code net-movement accumulator table.  A branch
+      * network runs to a few hundred sort codes at most, so a simple
+      * table with a sequential search is plenty fast enough for a
+      * once-a-day batch job.
+      *
+       01 WS-SORTC-TABLE.
+          03 WS-SORTC-COUNT            PIC 9(04) COMP VALUE ZERO.
+          03 WS-SORTC-ENTRY OCCURS 500 TIMES.
+             05 WS-SORTC-ENTRY-CODE    PIC 9(06)      VALUE ZERO.
+             05 WS-SORTC-ENTRY-NET     PIC S9(10)V99  VALUE ZERO.
+             05 WS-SORTC-ENTRY-CNT     PIC 9(07) COMP VALUE ZERO.
+
+       01 WS-SUB                       PIC 9(04) COMP VALUE ZERO.
+       01 WS-FOUND-SW                  PIC X          VALUE 'N'.
+          88 WS-FOUND                                VALUE 'Y'.
+
+      *
+      * Reject counts by fail code
+      *
+       01 WS-REJECT-COUNTS.
+          03 WS-REJECT-ACCT-NOT-FOUND  PIC 9(07) COMP VALUE ZERO.
+          03 WS-REJECT-UNEXPECTED      PIC 9(07) COMP VALUE ZERO.
+          03 WS-REJECT-INSUFF-FUNDS    PIC 9(07) COMP VALUE ZERO.
+          03 WS-REJECT-RETRY           PIC 9(07) COMP VALUE ZERO.
+          03 WS-REJECT-OTHER           PIC 9(07) COMP VALUE ZERO.
+
+       01 WS-RECORD-COUNT              PIC 9(09) COMP VALUE ZERO.
+
+      *
+      * Balance inquiries don't move money, so they're counted on
+      * their own rather than folded into the per-sort-code posting
+      * tally (which would overstate the successful-postings count).
+      *
+       01 WS-INQUIRY-COUNT             PIC 9(07) COMP VALUE ZERO.
+
+      *
+      * Report line work areas
+      *
+       01 WS-NET-DISPLAY               PIC +9(10).99.
+       01 WS-SORTC-DISPLAY             PIC 9(06).
+       01 WS-CNT-DISPLAY               PIC ZZZ,ZZ9.
+
+       01 WS-HEADING-1.
+          03 FILLER                    PIC X(40) VALUE
+             'BNKRECON - DAILY RECONCILIATION REPORT'.
+          03 FILLER                    PIC X(92) VALUE SPACES.
+
+       01 WS-HEADING-2.
+          03 FILLER                    PIC X(14) VALUE
+             'SORT CODE'.
+          03 FILLER                    PIC X(20) VALUE
+             'NET AMOUNT POSTED'.
+          03 FILLER                    PIC X(18) VALUE
+             'SUCCESSFUL COUNT'.
+          03 FILLER                    PIC X(80) VALUE SPACES.
+
+       01 WS-DETAIL-LINE.
+          03 DET-SORTC                 PIC X(10).
+          03 FILLER                    PIC X(4)  VALUE SPACES.
+          03 DET-NET                   PIC X(16).
+          03 FILLER                    PIC X(4)  VALUE SPACES.
+          03 DET-CNT                   PIC X(10).
+          03 FILLER                    PIC X(88) VALUE SPACES.
+
+       01 WS-REJECT-HEADING.
+          03 FILLER                    PIC X(40) VALUE
+             'REJECTED ATTEMPTS BY FAIL CODE'.
+          03 FILLER                    PIC X(92) VALUE SPACES.
+
+       01 WS-REJECT-LINE.
+          03 REJ-DESC                  PIC X(40).
+          03 REJ-CNT                   PIC X(10).
+          03 FILLER                    PIC X(82) VALUE SPACES.
+
+       01 WS-TOTAL-LINE.
+          03 FILLER                    PIC X(25) VALUE
+             'RECORDS READ FROM JOURNAL'.
+          03 TOT-RECORDS                PIC X(10).
+          03 FILLER                    PIC X(97) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS SECTION.
+       MP010.
+           PERFORM INITIALISE-RUN.
+           PERFORM READ-JOURNAL THRU RJ999
+              UNTIL CRAJRNL-EOF.
+           PERFORM WRITE-REPORT.
+           PERFORM TERMINATE-RUN.
+
+       MP999.
+           EXIT.
+
+
+       INITIALISE-RUN SECTION.
+       IR010.
+           OPEN INPUT  CRAJRNL-FILE.
+           IF WS-CRAJRNL-OK
+              SET WS-CRAJRNL-OPEN TO TRUE
+           ELSE
+              DISPLAY 'ERROR OPENING CRAJRNL-FILE STATUS '
+                      WS-CRAJRNL-STATUS
+              PERFORM TERMINATE-RUN
+           END-IF.
+
+           OPEN OUTPUT RECON-REPORT.
+           IF WS-RECON-OK
+              SET WS-RECON-OPEN TO TRUE
+           ELSE
+              DISPLAY 'ERROR OPENING RECON-REPORT STATUS '
+                      WS-RECON-STATUS
+              PERFORM TERMINATE-RUN
+           END-IF.
+
+       IR999.
+           EXIT.
+
+
+       READ-JOURNAL SECTION.
+       RJ010.
+           READ CRAJRNL-FILE
+              AT END
+                 MOVE 'Y' TO CRAJRNL-EOF-SW
+                 GO TO RJ999
+           END-READ.
+
+           IF NOT WS-CRAJRNL-OK AND NOT WS-CRAJRNL-EOF-STATUS
+              DISPLAY 'ERROR READING CRAJRNL-FILE STATUS '
+                      WS-CRAJRNL-STATUS
+              PERFORM TERMINATE-RUN
+           END-IF.
+
+           ADD 1 TO WS-RECORD-COUNT.
+
+           IF CRAJRNL-ACTN-INQUIRY
+              ADD 1 TO WS-INQUIRY-COUNT
+           ELSE
+              IF CRAJRNL-WAS-SUCCESS
+                 PERFORM POST-TO-SORTC-TABLE
+              ELSE
+                 PERFORM TALLY-REJECT
+              END-IF
+           END-IF.
+
+       RJ999.
+           EXIT.
+
+
+       POST-TO-SORTC-TABLE SECTION.
+       PS010.
+      *
+      *    Find the existing table entry for this sort code, if any.
+      *
+           MOVE 'N' TO WS-FOUND-SW.
+           MOVE 1   TO WS-SUB.
+
+       PS020.
+           IF WS-SUB > WS-SORTC-COUNT
+              GO TO PS040
+           END-IF.
+
+           IF WS-SORTC-ENTRY-CODE(WS-SUB) = CRAJRNL-SORTC
+              MOVE 'Y' TO WS-FOUND-SW
+              GO TO PS040
+           END-IF.
+
+           ADD 1 TO WS-SUB.
+           GO TO PS020.
+
+       PS040.
+           IF NOT WS-FOUND
+              ADD 1 TO WS-SORTC-COUNT
+              MOVE WS-SORTC-COUNT      TO WS-SUB
+              MOVE CRAJRNL-SORTC       TO WS-SORTC-ENTRY-CODE(WS-SUB)
+              MOVE ZERO                TO WS-SORTC-ENTRY-NET(WS-SUB)
+              MOVE ZERO                TO WS-SORTC-ENTRY-CNT(WS-SUB)
+           END-IF.
+
+           ADD CRAJRNL-AMT TO WS-SORTC-ENTRY-NET(WS-SUB).
+           ADD 1           TO WS-SORTC-ENTRY-CNT(WS-SUB).
+
+       PS999.
+           EXIT.
+
+
+       TALLY-REJECT SECTION.
+       TR010.
+           EVALUATE CRAJRNL-FAIL-CODE
+              WHEN '1'
+                 ADD 1 TO WS-REJECT-ACCT-NOT-FOUND
+              WHEN '2'
+                 ADD 1 TO WS-REJECT-UNEXPECTED
+              WHEN '3'
+                 ADD 1 TO WS-REJECT-INSUFF-FUNDS
+              WHEN '9'
+                 ADD 1 TO WS-REJECT-RETRY
+              WHEN OTHER
+                 ADD 1 TO WS-REJECT-OTHER
+           END-EVALUATE.
+
+       TR999.
+           EXIT.
+
+
+       WRITE-REPORT SECTION.
+       WR010.
+           WRITE RECON-REPORT-LINE FROM WS-HEADING-1.
+           PERFORM CHECK-RECON-STATUS.
+           WRITE RECON-REPORT-LINE FROM WS-HEADING-2.
+           PERFORM CHECK-RECON-STATUS.
+
+           MOVE 1 TO WS-SUB.
+
+       WR020.
+           IF WS-SUB > WS-SORTC-COUNT
+              GO TO WR030
+           END-IF.
+
+           MOVE WS-SORTC-ENTRY-CODE(WS-SUB) TO WS-SORTC-DISPLAY.
+           MOVE WS-SORTC-DISPLAY            TO DET-SORTC.
+           MOVE WS-SORTC-ENTRY-NET(WS-SUB)  TO WS-NET-DISPLAY.
+           MOVE WS-NET-DISPLAY              TO DET-NET.
+           MOVE WS-SORTC-ENTRY-CNT(WS-SUB)  TO WS-CNT-DISPLAY.
+           MOVE WS-CNT-DISPLAY              TO DET-CNT.
+
+           WRITE RECON-REPORT-LINE FROM WS-DETAIL-LINE.
+           PERFORM CHECK-RECON-STATUS.
+
+           ADD 1 TO WS-SUB.
+           GO TO WR020.
+
+       WR030.
+           WRITE RECON-REPORT-LINE FROM WS-REJECT-HEADING.
+           PERFORM CHECK-RECON-STATUS.
+
+           MOVE 'ACCOUNT NOT FOUND (1)'         TO REJ-DESC.
+           MOVE WS-REJECT-ACCT-NOT-FOUND        TO WS-CNT-DISPLAY.
+           MOVE WS-CNT-DISPLAY                  TO REJ-CNT.
+           WRITE RECON-REPORT-LINE FROM WS-REJECT-LINE.
+           PERFORM CHECK-RECON-STATUS.
+
+           MOVE 'UNEXPECTED ERROR (2)'          TO REJ-DESC.
+           MOVE WS-REJECT-UNEXPECTED            TO WS-CNT-DISPLAY.
+           MOVE WS-CNT-DISPLAY                  TO REJ-CNT.
+           WRITE RECON-REPORT-LINE FROM WS-REJECT-LINE.
+           PERFORM CHECK-RECON-STATUS.
+
+           MOVE 'INSUFFICIENT FUNDS (3)'        TO REJ-DESC.
+           MOVE WS-REJECT-INSUFF-FUNDS          TO WS-CNT-DISPLAY.
+           MOVE WS-CNT-DISPLAY                  TO REJ-CNT.
+           WRITE RECON-REPORT-LINE FROM WS-REJECT-LINE.
+           PERFORM CHECK-RECON-STATUS.
+
+           MOVE 'TEMPORARILY UNAVAILABLE (9)'   TO REJ-DESC.
+           MOVE WS-REJECT-RETRY                 TO WS-CNT-DISPLAY.
+           MOVE WS-CNT-DISPLAY                  TO REJ-CNT.
+           WRITE RECON-REPORT-LINE FROM WS-REJECT-LINE.
+           PERFORM CHECK-RECON-STATUS.
+
+           MOVE 'OTHER / UNRECOGNISED'          TO REJ-DESC.
+           MOVE WS-REJECT-OTHER                 TO WS-CNT-DISPLAY.
+           MOVE WS-CNT-DISPLAY                  TO REJ-CNT.
+           WRITE RECON-REPORT-LINE FROM WS-REJECT-LINE.
+           PERFORM CHECK-RECON-STATUS.
+
+           MOVE 'BALANCE INQUIRIES (NOT POSTED)' TO REJ-DESC.
+           MOVE WS-INQUIRY-COUNT                TO WS-CNT-DISPLAY.
+           MOVE WS-CNT-DISPLAY                  TO REJ-CNT.
+           WRITE RECON-REPORT-LINE FROM WS-REJECT-LINE.
+           PERFORM CHECK-RECON-STATUS.
+
+           MOVE WS-RECORD-COUNT                 TO WS-CNT-DISPLAY.
+           MOVE WS-CNT-DISPLAY                  TO TOT-RECORDS.
+           WRITE RECON-REPORT-LINE FROM WS-TOTAL-LINE.
+           PERFORM CHECK-RECON-STATUS.
+
+       WR999.
+           EXIT.
+
+
+       CHECK-RECON-STATUS SECTION.
+       CK010.
+           IF NOT WS-RECON-OK
+              DISPLAY 'ERROR WRITING RECON-REPORT STATUS '
+                      WS-RECON-STATUS
+              PERFORM TERMINATE-RUN
+           END-IF.
+
+       CK999.
+           EXIT.
+
+
+       TERMINATE-RUN SECTION.
+       TE010.
+           IF WS-CRAJRNL-OPEN
+              CLOSE CRAJRNL-FILE
+           END-IF.
+           IF WS-RECON-OPEN
+              CLOSE RECON-REPORT
+           END-IF.
+           STOP RUN.
+
+       TE999.
+           EXIT.
