@@ -1,77 +1,190 @@
-      *****************************************************************         
-      * Licensed Materials - Property of IBM                          *         
-      *                                                               *         
-      * JKUTIL.cbl                                                  *          
-      *                                                               *         
-      * ? Copyright IBM Corporation 2008                              *         
-      * U.S. Government Users Restricted Rights:  Use, duplication    *         
-      * or disclosure                                                 *         
-      *                                                               *         
-      *                                                               *         
-      *****************************************************************         
-       ID DIVISION.                                                             
-       PROGRAM-ID. JKUTIL.                                                     
-      *                                                          
-       ENVIRONMENT DIVISION.                                                    
-       CONFIGURATION SECTION.                                                   
-       SOURCE-COMPUTER. IBM-SERIES.                                             
-       OBJECT-COMPUTER. IBM-SERIES.                                             
-       DATA DIVISION.                                                           
-       WORKING-STORAGE SECTION.                                                 
-      *                                                                         
-       01 WS-OPEN-TABLE.                                                       
-           88 WS-LEC-TABLE    PIC X Value 'N'. 
-           88 WS-FIN-TABLE    PIC X Value 'Y'. 		   
-      *                                          
+      *****************************************************************
+      * Licensed Materials - Property of IBM                          *
+      *                                                               *
+      * JKUTIL.cbl                                                    *
+      *                                                               *
+      * (c) Copyright IBM Corporation 2008                            *
+      * U.S. Government Users Restricted Rights:  Use, duplication    *
+      * or disclosure                                                 *
+      *                                                               *
+      *****************************************************************
+      * Mise a jour de masse de la table DB_UTILISATEUR : normalise le
+      * code postal des utilisateurs non francais.
+      *
+      * Historique des modifications
+      *   2026-08-09  jc  Ajout du COMMIT/checkpoint de reprise (N
+      *                   lignes parametrable via SYSIN), du rapport
+      *                   d'exceptions pour les lignes invalides, et
+      *                   remplacement du code postal factice 'AAAAA'
+      *                   par une recherche PAYS/VILLE reelle.
+      *****************************************************************
+       ID DIVISION.
+       PROGRAM-ID. JKUTIL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-SERIES.
+       OBJECT-COMPUTER. IBM-SERIES.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE  ASSIGN TO JKCKPT
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS CKPT-KEY
+              FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT EXCEPTION-REPORT ASSIGN TO JKEXCPT
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-EXCEPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05 CKPT-KEY               PIC X(008).
+           05 CKPT-LAST-ROW          PIC 9(007).
+
+       FD  EXCEPTION-REPORT
+           RECORDING MODE IS F.
+       01  EXCEPTION-REPORT-LINE     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-OPEN-TABLE              PIC X         VALUE 'N'.
+           88 WS-LEC-TABLE                        VALUE 'N'.
+           88 WS-FIN-TABLE                        VALUE 'Y'.
+      *
        01  WS-HOST-VARIABLE.
-	       05 WS-ID              PIC 9(006).
+           05 WS-ID              PIC 9(006).
            05 WS-NOM             PIC X(100).
-		   05 WS-PRENOM          PIC X(100).
-		   05 WS-EMAIL           PIC X(255).
-		   05 WS-DATE-NAISSANCE  PIC X(010).
-		      10 WS-SIECLE       PIC X(004).
-			  10 FILLER          PIC X(001) VALUE '-'.
-			  10 WS-MOIS         PIC X(002).
-			  10 FILLER          PIC X(001) VALUE '-'.
-			  10 WS-JOUR         PIC X(002).
-		   05 WS-PAYS            PIC X(255).
-		   05 WS-VILLE           PIC X(255).
-		   05 WS-CODE-POSTAL     PIC X(005).
-		   05 WS-NOMBRE-ACHAT    PIC X(006).
-		   05 WS-SEXE            PIC X(001).
-		   05 WS-CLUB            PIC X(050).
-      *  normalement le sqlca est generé par le système pas besoin de l'écrire		
-	   01 SQLCA.
-	      05 SQLCAID     PIC X(8).
-		  05 SQLCABC     PIC S9(9) COMP.
-		  05 SQLCODE     PIC S9(9) COMP.
-		  05 SQLERRM.
-		     49 SQLERRML PIC S9(4) COMP.
-			 49 SQLERRMC PIC X(70).
-		  05 SQLERRP     PIC X(8).
-          05 SQLERRD  OCCURS 6 TIMES PIC S9(9) COMP.
-          05 SQLWARN.
-             10 SQLWARN0 PIC X.		
-             10 SQLWARN1 PIC X.
-             10 SQLWARN2 PIC X.
-             10 SQLWARN3 PIC X.
-             10 SQLWARN4 PIC X.
-             10 SQLWARN5 PIC X.
-             10 SQLWARN6 PIC X.
-             10 SQLWARN7 PIC X.
-             10 SQLWARN8 PIC X.
-             10 SQLWARN9 PIC X.	
-             10 SQLWARNA PIC X.	
-		  05 SQLERRP     PIC X(5).		  
-			 
-           EXEC SQL 
-		        INCLUDE SQLCA 
-	       END-EXEC.	
-      *
-           EXEC SQL 
-		        INCLUDE DB_UTILISATEUR 
-				    (
-					 ID DECIMAL(006) NOT NULL,
+           05 WS-PRENOM          PIC X(100).
+           05 WS-EMAIL           PIC X(255).
+           05 WS-DATE-NAISSANCE.
+              10 WS-SIECLE       PIC X(004).
+              10 FILLER          PIC X(001) VALUE '-'.
+              10 WS-MOIS         PIC X(002).
+              10 FILLER          PIC X(001) VALUE '-'.
+              10 WS-JOUR         PIC X(002).
+           05 WS-PAYS            PIC X(255).
+           05 WS-VILLE           PIC X(255).
+           05 WS-CODE-POSTAL     PIC X(005).
+           05 WS-NOMBRE-ACHAT    PIC X(006).
+           05 WS-SEXE            PIC X(001).
+           05 WS-CLUB            PIC X(050).
+      *
+      *    Parametre de reprise : nombre de lignes entre deux COMMIT,
+      *    fourni en carte SYSIN (PIC 9(04) en debut de carte) ; a
+      *    defaut d'une carte numerique, on retient 100.
+      *
+       01 WS-PARM-CARD                PIC X(080).
+       01 WS-COMMIT-INTERVAL          PIC 9(004)      VALUE 0100.
+       01 WS-COMMIT-COUNTER           PIC 9(007) COMP VALUE ZERO.
+
+      *
+      *    Compteur de ligne courant et point de reprise relu dans le
+      *    fichier de checkpoint : les lignes deja validees lors d'une
+      *    execution precedente ne sont pas rejouees.
+      *
+       01 WS-ROW-NUMBER               PIC 9(007) COMP VALUE ZERO.
+       01 WS-RESTART-ROW              PIC 9(007) COMP VALUE ZERO.
+       01 WS-CKPT-STATUS              PIC X(002)      VALUE SPACES.
+          88 WS-CKPT-OK                              VALUE '00'.
+          88 WS-CKPT-NOTFND                          VALUE '23'.
+       01 WS-EXCEPT-STATUS            PIC X(002)      VALUE SPACES.
+          88 WS-EXCEPT-OK                            VALUE '00'.
+
+      *
+      *    Tracks which resources actually reached an open state, so
+      *    Z998-ABEND-END (reachable from an early OPEN/WRITE failure,
+      *    before the other resources have been opened) only closes
+      *    what it really opened.
+      *
+       01 WS-CKPT-OPEN-SW             PIC X           VALUE 'N'.
+          88 WS-CKPT-OPEN                             VALUE 'Y'.
+       01 WS-EXCEPT-OPEN-SW           PIC X           VALUE 'N'.
+          88 WS-EXCEPT-OPEN                           VALUE 'Y'.
+       01 WS-CURSOR-OPEN-SW           PIC X           VALUE 'N'.
+          88 WS-CURSOR-OPEN                           VALUE 'Y'.
+
+      *
+      *    Table de correspondance PAYS / VILLE -> CODE_POSTAL pour
+      *    les lignes hors FRANCE (remplace l'ancien code factice
+      *    'AAAAA').  Recherche sequentielle - la table reste petite.
+      *
+       01 WS-POSTAL-LOOKUP-DATA.
+          05 FILLER PIC X(30) VALUE 'BELGIUM   BRUXELLES      1000 '.
+          05 FILLER PIC X(30) VALUE 'GERMANY   BERLIN         10115'.
+          05 FILLER PIC X(30) VALUE 'SPAIN     MADRID         28001'.
+          05 FILLER PIC X(30) VALUE 'ITALY     ROME           00100'.
+          05 FILLER PIC X(30) VALUE 'PORTUGAL  LISBON         1000 '.
+
+       01 WS-POSTAL-LOOKUP-TABLE REDEFINES WS-POSTAL-LOOKUP-DATA.
+          05 WS-POSTAL-LOOKUP-ENTRY OCCURS 5 TIMES.
+             10 WS-LOOKUP-PAYS       PIC X(10).
+             10 WS-LOOKUP-VILLE      PIC X(15).
+             10 WS-LOOKUP-CODE       PIC X(05).
+
+       01 WS-LOOKUP-SUB               PIC 9(02) COMP VALUE ZERO.
+       01 WS-POSTAL-FOUND-SW          PIC X          VALUE 'N'.
+          88 WS-POSTAL-FOUND                        VALUE 'Y'.
+
+      *
+      *    Validation des lignes lues (requete 008) : une ligne dont
+      *    l'email, la date de naissance ou le sexe est incoherent
+      *    n'est pas mise a jour - elle part dans le rapport
+      *    d'exceptions avec le motif du rejet.
+      *
+       01 WS-ROW-VALID-SW             PIC X          VALUE 'Y'.
+          88 WS-ROW-VALID                           VALUE 'Y'.
+       01 WS-EXCEPTION-REASON         PIC X(040)     VALUE SPACES.
+       01 WS-AT-COUNT                 PIC 9(03) COMP VALUE ZERO.
+       01 WS-EXCEPTION-COUNT          PIC 9(007) COMP VALUE ZERO.
+
+       01 WS-EXCEPT-HEADING.
+          05 FILLER PIC X(60) VALUE
+             'JKUTIL - DB_UTILISATEUR EXCEPTION REPORT'.
+          05 FILLER PIC X(72) VALUE SPACES.
+
+       01 WS-EXCEPT-LINE.
+          05 EXC-ID                  PIC X(008).
+          05 FILLER                  PIC X(002) VALUE SPACES.
+          05 EXC-NOM                 PIC X(030).
+          05 FILLER                  PIC X(002) VALUE SPACES.
+          05 EXC-REASON              PIC X(040).
+          05 FILLER                  PIC X(050) VALUE SPACES.
+      *  normalement le sqlca est genere par le systeme pas besoin de l'ecrire
+       01 SQLCA.
+              05 SQLCAID     PIC X(8).
+              05 SQLCABC     PIC S9(9) COMP.
+              05 SQLCODE     PIC S9(9) COMP.
+              05 SQLERRM.
+                 49 SQLERRML PIC S9(4) COMP.
+                 49 SQLERRMC PIC X(70).
+              05 SQLERRP     PIC X(8).
+              05 SQLERRD  OCCURS 6 TIMES PIC S9(9) COMP.
+              05 SQLWARN.
+                 10 SQLWARN0 PIC X.
+                 10 SQLWARN1 PIC X.
+                 10 SQLWARN2 PIC X.
+                 10 SQLWARN3 PIC X.
+                 10 SQLWARN4 PIC X.
+                 10 SQLWARN5 PIC X.
+                 10 SQLWARN6 PIC X.
+                 10 SQLWARN7 PIC X.
+                 10 SQLWARN8 PIC X.
+                 10 SQLWARN9 PIC X.
+                 10 SQLWARNA PIC X.
+              05 SQLERRP     PIC X(5).
+
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+                INCLUDE DB_UTILISATEUR
+                    (
+                     ID DECIMAL(006) NOT NULL,
                      NOM VARCHAR(100) NOT NULL,
                      PRENOM VARCHAR(100) NOT NULL,
                      EMAIL VARCHAR(255) NOT NULL,
@@ -80,103 +193,301 @@
                      VILLE VARCHAR(255) NOT NULL,
                      CODE_POSTAL VARCHAR(005) NOT NULL,
                      NOMBRE_ACHAT CHAR(006) NOT NULL,
-	                 SEXE CHAR(001) NOT NULL BY DEFAULT,
-	                 CLUB CHAR(050) NOT NULL BY DEFAULT
-					)
-	       END-EXEC.		
+                     SEXE CHAR(001) NOT NULL BY DEFAULT,
+                     CLUB CHAR(050) NOT NULL BY DEFAULT
+                    )
+           END-EXEC.
       *
            EXEC SQL
-                DECLARE CRS1 CURSOR FOR 
+                DECLARE CRS1 CURSOR WITH HOLD FOR
                 SELECT ID,
-				       NOM,
+                       NOM,
                        PRENOM,
-					   EMAIL,
-					   DATE_NAISSANCE,
-					   PAYS,
-					   VILLE,
-					   CODE_POSTAL,
-					   NOMBRE_ACHAT,
-					   SEXE,
-					   CLUB
-				FROM DB_UTILISATEUR
-		   END-EXEC.   
-      *                                                                         
+                       EMAIL,
+                       DATE_NAISSANCE,
+                       PAYS,
+                       VILLE,
+                       CODE_POSTAL,
+                       NOMBRE_ACHAT,
+                       SEXE,
+                       CLUB
+                FROM DB_UTILISATEUR
+           END-EXEC.
+      *
       ******** DEBUT PROGRAMME
-      *	  
-       PROCEDURE DIVISION. 	   
-      *                                                                         
+      *
+       PROCEDURE DIVISION.
+      *
            PERFORM A000-INITIALISATION.
-		   PERFORM A010-READ-TABLE UNTIL WS-OPEN-TABLE = 'Y'.           
-           PERFORM Z999-END-PROGRAM.                                            
-      *                                                                         
-       A000-INITIALISATION.                                                    
+           PERFORM A010-READ-TABLE UNTIL WS-FIN-TABLE.
+           PERFORM Z999-END-PROGRAM.
+      *
+       A000-INITIALISATION.
            INITIALIZE WS-HOST-VARIABLE
             REPLACING ALPHANUMERIC DATA BY SPACES
                       NUMERIC BY ZEROES.
-           MOVE 'N' TO WS-OPEN-TABLE.					  
+           SET WS-LEC-TABLE TO TRUE.
+
+           ACCEPT WS-PARM-CARD FROM SYSIN.
+           IF WS-PARM-CARD(1:4) IS NUMERIC
+              MOVE WS-PARM-CARD(1:4) TO WS-COMMIT-INTERVAL
+           END-IF.
+
+           PERFORM A005-OPEN-CHECKPOINT.
+
+           OPEN OUTPUT EXCEPTION-REPORT.
+           IF WS-EXCEPT-OK
+              SET WS-EXCEPT-OPEN TO TRUE
+           ELSE
+              DISPLAY 'ERREUR OUVERTURE EXCEPTION-REPORT '
+                      WS-EXCEPT-STATUS
+              PERFORM Z998-ABEND-END
+           END-IF.
+
+           WRITE EXCEPTION-REPORT-LINE FROM WS-EXCEPT-HEADING.
+           IF NOT WS-EXCEPT-OK
+              DISPLAY 'ERREUR ECRITURE EXCEPTION-REPORT '
+                      WS-EXCEPT-STATUS
+              PERFORM Z998-ABEND-END
+           END-IF.
+
            PERFORM B000-OPEN-CURSOR.
-           PERFORM B010-READ-CURSOR. 		    
+           SET WS-CURSOR-OPEN TO TRUE.
+           PERFORM B010-READ-CURSOR.
+      *
+      *    Lit le checkpoint laisse par une execution precedente ;
+      *    s'il n'y en a pas (premiere execution, ou la precedente
+      *    s'est terminee normalement) on repart de la ligne 1.
+      *
+       A005-OPEN-CHECKPOINT.
+           OPEN I-O CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '35'
+              CLOSE CHECKPOINT-FILE
+              OPEN OUTPUT CHECKPOINT-FILE
+              CLOSE CHECKPOINT-FILE
+              OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+           SET WS-CKPT-OPEN TO TRUE.
+
+           MOVE 'JKUTIL  ' TO CKPT-KEY.
+           READ CHECKPOINT-FILE.
+           IF WS-CKPT-OK
+              MOVE CKPT-LAST-ROW TO WS-RESTART-ROW
+           ELSE
+              MOVE ZERO TO WS-RESTART-ROW
+              MOVE ZERO TO CKPT-LAST-ROW
+              WRITE CKPT-RECORD
+           END-IF.
+      *
+      *
+      *    Acts on the row already fetched (by A000-INITIALISATION's
+      *    priming read, or by this paragraph's own previous
+      *    iteration) before reading the next one - a row fetched but
+      *    never acted on would otherwise be silently skipped.
       *
        A010-READ-TABLE.
-	       PERFORM B010-READ-CURSOR. 
-		   PERFORM A020-ACTIONS-MAJ-PGM.
+           ADD 1 TO WS-ROW-NUMBER.
+           IF WS-ROW-NUMBER > WS-RESTART-ROW
+              PERFORM B015-VALIDATE-ROW
+              IF WS-ROW-VALID
+                 PERFORM A020-ACTIONS-MAJ-PGM
+              ELSE
+                 PERFORM B040-WRITE-EXCEPTION
+              END-IF
+              PERFORM A030-COMMIT-CHECK
+           END-IF.
+           PERFORM B010-READ-CURSOR.
+      *
+      *    Verifie le contenu de la ligne avant toute mise a jour :
+      *    email avec un '@', date de naissance plausible, sexe dans
+      *    le domaine attendu.  B010-READ-CURSOR ne verifiait que le
+      *    SQLCODE - ceci verifie le contenu des colonnes.
       *
-       A020-ACTIONS-MAJ-PGM.	  
-		   IF WS-PAYS NOT = 'FRANCE'
-		      MOVE 'AAAAA' TO WS-CODE-POSTAL
-              PERFORM B030-UPDATE-TABLE		
+       B015-VALIDATE-ROW.
+           SET WS-ROW-VALID TO TRUE.
+           MOVE SPACES TO WS-EXCEPTION-REASON.
+
+           MOVE ZERO TO WS-AT-COUNT.
+           INSPECT WS-EMAIL TALLYING WS-AT-COUNT FOR ALL '@'.
+           IF WS-EMAIL = SPACES OR WS-AT-COUNT NOT = 1
+              MOVE 'N' TO WS-ROW-VALID-SW
+              MOVE 'INVALID EMAIL ADDRESS' TO WS-EXCEPTION-REASON
+              GO TO B015-EXIT
+           END-IF.
+
+           IF WS-SIECLE IS NOT NUMERIC
+              OR WS-MOIS IS NOT NUMERIC OR WS-MOIS < 01
+                                        OR WS-MOIS > 12
+              OR WS-JOUR IS NOT NUMERIC OR WS-JOUR < 01
+                                        OR WS-JOUR > 31
+              MOVE 'N' TO WS-ROW-VALID-SW
+              MOVE 'INVALID DATE OF BIRTH' TO WS-EXCEPTION-REASON
+              GO TO B015-EXIT
+           END-IF.
+
+           IF WS-SEXE NOT = 'M' AND WS-SEXE NOT = 'F'
+              MOVE 'N' TO WS-ROW-VALID-SW
+              MOVE 'INVALID SEXE CODE' TO WS-EXCEPTION-REASON
+              GO TO B015-EXIT
+           END-IF.
+
+       B015-EXIT.
+           EXIT.
+      *
+      *    Calcule le CODE_POSTAL reel pour les lignes hors FRANCE a
+      *    partir de PAYS/VILLE ; l'ancien 'AAAAA' systematique est
+      *    remplace par une vraie recherche. Les lignes qui ne sont
+      *    pas reconnues gardent leur CODE_POSTAL d'origine - on ne
+      *    l'ecrase jamais avec une valeur inventee.
+      *
+       A020-ACTIONS-MAJ-PGM.
+           IF WS-PAYS NOT = 'FRANCE'
+              PERFORM C010-LOOKUP-POSTAL-CODE
+              IF WS-POSTAL-FOUND
+                 PERFORM B030-UPDATE-TABLE
+              END-IF
            ELSE
               DISPLAY 'NOM : ' WS-NOM
               DISPLAY 'PRENOM : ' WS-PRENOM
-		   .
+           END-IF.
       *
-	   B000-OPEN-CURSOR.
-	       EXEC SQL 
-		        OPEN CRS1
-		   END-EXEC.
+       C010-LOOKUP-POSTAL-CODE.
+           MOVE 'N' TO WS-POSTAL-FOUND-SW.
+           MOVE 1   TO WS-LOOKUP-SUB.
+
+       C010-SEARCH.
+           IF WS-LOOKUP-SUB > 5
+              GO TO C010-EXIT
+           END-IF.
+
+           IF WS-PAYS(1:10)  = WS-LOOKUP-PAYS(WS-LOOKUP-SUB)
+              AND WS-VILLE(1:15) = WS-LOOKUP-VILLE(WS-LOOKUP-SUB)
+              MOVE WS-LOOKUP-CODE(WS-LOOKUP-SUB) TO WS-CODE-POSTAL
+              MOVE 'Y' TO WS-POSTAL-FOUND-SW
+              GO TO C010-EXIT
+           END-IF.
+
+           ADD 1 TO WS-LOOKUP-SUB.
+           GO TO C010-SEARCH.
+
+       C010-EXIT.
+           EXIT.
+      *
+       B000-OPEN-CURSOR.
+           EXEC SQL
+                OPEN CRS1
+           END-EXEC.
       *
        B010-READ-CURSOR.
-	       EXEC SQL
-		        FETCH CRS1
-				INTO   :WS-ID,
-				       :WS-NOM,
+           EXEC SQL
+                FETCH CRS1
+                INTO   :WS-ID,
+                       :WS-NOM,
                        :WS-PRENOM,
-					   :WS-EMAIL,
-					   :WS-DATE-NAISSANCE,
-					   :WS-PAYS,
-					   :WS-VILLE,
-					   :WS-CODE-POSTAL,
-					   :WS-NOMBRE-ACHAT,
-					   :WS-SEXE,
-					   :WS-CLUB
-		   END-EXEC
-		   IF SQLCODE NOT = 100 AND ZEROES
-		      DISPLAY 'ERROR PROGRAMME LECTURE TABLE DB_UTILISATEUR'
-			  PERFORM Z999-END-PROGRAM
-		   ELSE
-		      IF SQLCODE = 100
+                       :WS-EMAIL,
+                       :WS-DATE-NAISSANCE,
+                       :WS-PAYS,
+                       :WS-VILLE,
+                       :WS-CODE-POSTAL,
+                       :WS-NOMBRE-ACHAT,
+                       :WS-SEXE,
+                       :WS-CLUB
+           END-EXEC
+           IF SQLCODE NOT = 100 AND ZEROES
+              DISPLAY 'ERROR PROGRAMME LECTURE TABLE DB_UTILISATEUR'
+              PERFORM Z998-ABEND-END
+           ELSE
+              IF SQLCODE = 100
                  SET WS-FIN-TABLE TO TRUE
-			  END-IF
+              END-IF
            END-IF
-		   .
-      *
-	   B020-CLOSE-CURSOR.
-	       EXEC SQL
-			    CLOSE CRS1
-		   END-EXEC	 
-	       .
-      *
-	   B030-UPDATE-TABLE.
-           EXEC SQL	   
-	            UPDATE DB_UTILISATEUR
-			       SET CODE_POSTAL = :WS-CODE-POSTAL
-		   END-EXEC
-           .	
-      *		   
-	   Z999-END-PROGRAM.
-	       PERFORM B020-CLOSE-CURSOR.
-           STOP RUN	   
            .
-      *                                                                         
+      *
+       B020-CLOSE-CURSOR.
+           EXEC SQL
+                CLOSE CRS1
+           END-EXEC
+           .
+      *
+       B030-UPDATE-TABLE.
+           EXEC SQL
+                UPDATE DB_UTILISATEUR
+                   SET CODE_POSTAL = :WS-CODE-POSTAL
+                 WHERE CURRENT OF CRS1
+           END-EXEC
+           .
+      *
+      *    Ecrit la ligne rejetee (motif + identification) dans le
+      *    rapport d'exceptions au lieu de la mettre a jour.
+      *
+       B040-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           MOVE WS-ID            TO EXC-ID.
+           MOVE WS-NOM           TO EXC-NOM.
+           MOVE WS-EXCEPTION-REASON TO EXC-REASON.
+           WRITE EXCEPTION-REPORT-LINE FROM WS-EXCEPT-LINE.
+           IF NOT WS-EXCEPT-OK
+              DISPLAY 'ERREUR ECRITURE EXCEPTION-REPORT '
+                      WS-EXCEPT-STATUS
+              PERFORM Z998-ABEND-END
+           END-IF.
+      *
+      *    Valide le lot courant tous les WS-COMMIT-INTERVAL lignes
+      *    et avance le point de reprise du checkpoint d'autant - une
+      *    reprise apres coupure saute ainsi les lignes deja traitees
+      *    au lieu de rejouer toute la table.
+      *
+       A030-COMMIT-CHECK.
+           ADD 1 TO WS-COMMIT-COUNTER.
+           IF WS-COMMIT-COUNTER >= WS-COMMIT-INTERVAL
+              PERFORM A040-COMMIT-WORK
+           END-IF.
+      *
+       A040-COMMIT-WORK.
+           EXEC SQL
+                COMMIT
+           END-EXEC.
+           MOVE WS-ROW-NUMBER TO CKPT-LAST-ROW.
+           REWRITE CKPT-RECORD.
+           MOVE ZERO TO WS-COMMIT-COUNTER.
+      *
+      *    Fin normale : dernier COMMIT, fermeture du curseur, et
+      *    remise a zero du checkpoint puisque la table a ete
+      *    parcourue entierement.
+      *
+       Z999-END-PROGRAM.
+           PERFORM A040-COMMIT-WORK.
+           MOVE ZERO TO CKPT-LAST-ROW.
+           REWRITE CKPT-RECORD.
+           PERFORM B020-CLOSE-CURSOR.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE EXCEPTION-REPORT.
+           STOP RUN
+           .
+      *
+      *    Fin anormale (erreur SQL sur la lecture du curseur) : on
+      *    valide ce qui a deja ete traite et on laisse le checkpoint
+      *    au dernier numero de ligne traite - contrairement a
+      *    Z999-END-PROGRAM, on ne le remet PAS a zero, pour qu'une
+      *    reprise saute les lignes deja traitees au lieu de tout
+      *    rejouer depuis le debut.
+      *
+       Z998-ABEND-END.
+           IF WS-CKPT-OPEN
+              PERFORM A040-COMMIT-WORK
+           END-IF.
+           IF WS-CURSOR-OPEN
+              PERFORM B020-CLOSE-CURSOR
+           END-IF.
+           IF WS-CKPT-OPEN
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WS-EXCEPT-OPEN
+              CLOSE EXCEPTION-REPORT
+           END-IF.
+           STOP RUN
+           .
+      *
       ******** FIN PROGRAMME
-      *	                                                                        
+      *
