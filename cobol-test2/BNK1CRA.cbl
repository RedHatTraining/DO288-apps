@@ -61,6 +61,8 @@
        01 SWITCHES.
           03 VALID-DATA-SW             PIC X         VALUE 'Y'.
              88 VALID-DATA                           VALUE 'Y'.
+          03 RETRY-NEEDED-SW           PIC X         VALUE 'N'.
+             88 RETRY-NEEDED                         VALUE 'Y'.
 
        01 FLAGS.
           03 SEND-FLAG                 PIC X.
@@ -146,10 +148,41 @@
                05 SUBPGM-FACILITY-NAME    PIC X(8).
                05 SUBPGM-NETWRK-ID        PIC X(8).
                05 SUBPGM-FACILTYPE        PIC S9(8) COMP.
-               05 FILLER                  PIC X(4) VALUE SPACES.
+               05 SUBPGM-FUNCTION         PIC X(1) VALUE 'C'.
+                  88 SUBPGM-FUNC-POST              VALUE 'C'.
+                  88 SUBPGM-FUNC-INQUIRY           VALUE 'I'.
+               05 FILLER                  PIC X(3) VALUE SPACES.
           03 SUBPGM-SUCCESS            PIC X.
           03 SUBPGM-FAIL-CODE          PIC X.
 
+      *
+      * Data moved out of EXEC CICS INQUIRE ASSOCIATION once per
+      * request and reapplied to SUBPGM-ORIGIN ahead of every LINK
+      * to DBCRFUN - a transfer makes up to three LINK calls and
+      * SUBPGM-PARMS is re-initialized before each one.
+      *
+       01 WS-ORIGIN-SAVE.
+          03 WS-SAVE-APPLID            PIC X(8).
+          03 WS-SAVE-USERID            PIC X(8).
+          03 WS-SAVE-FACILITY-NAME     PIC X(8).
+          03 WS-SAVE-NETWRK-ID         PIC X(8).
+          03 WS-SAVE-FACILTYPE         PIC S9(8) COMP.
+
+       01 WS-JOURNAL-LEG-NO            PIC 9(1)      VALUE 0.
+
+       01 WS-MAX-AMT                   PIC S9(10)V99.
+       01 WS-ABS-AMOUNT                PIC S9(10)V99.
+       01 WS-FALLBACK-MAX-AMT          PIC S9(10)V99 VALUE 10000.00.
+
+       01 CRACTL-RECORD.
+          COPY CRACTL.
+
+       01 SUPCTL-RECORD.
+          COPY SUPCTL.
+
+       01 CRAJRNL-REC.
+          COPY CRAJRNL.
+
        01 COMPANY-NAME-FULL            PIC X(32).
 
        01 AVAILABLE-BALANCE-DISPLAY    PIC +9(10).99.
@@ -478,13 +511,84 @@
               GO TO ED999
            END-IF.
 
-           IF SIGNI NOT = '+' AND SIGNI NOT = '-' AND SIGNL = 1
-              MOVE 'Please enter + or - preceeding the amount ' TO
-                 MESSAGEO
+      *
+      *    Default the action to a normal Credit/Debit when the
+      *    teller leaves it blank, otherwise pick up what was keyed.
+      *    ACTION-ALPHA is a one-byte group so it compares as
+      *    alphanumeric here even though ACTION-NUM redefines it as
+      *    numeric for any future digit-coded actions.
+      *
+           IF ACTNI = SPACE
+              MOVE 'C' TO ACTION-ALPHA
+           ELSE
+              MOVE ACTNI TO ACTION-ALPHA
+           END-IF.
+
+           IF ACTION-ALPHA NOT = 'C' AND ACTION-ALPHA NOT = 'T'
+                             AND ACTION-ALPHA NOT = 'I'
+              MOVE SPACES TO MESSAGEO
+              STRING 'Please enter C (Credit/Debit), T (Transfer) or'
+                     ' I (Inquiry) for the action, or leave blank.'
+                     DELIMITED BY SIZE
+                     INTO MESSAGEO
               MOVE 'N' TO VALID-DATA-SW
+              MOVE -1 TO ACTNL
+              GO TO ED999
+           END-IF.
+
+      *
+      *    A balance inquiry doesn't post anything, so there is no
+      *    amount or sign to validate.
+      *
+           IF ACTION-ALPHA = 'I'
               GO TO ED999
            END-IF.
 
+      *
+      *    A transfer needs a second, different account number - the
+      *    direction is implied by ACCNOI (from) / TOACCNOI (to), so
+      *    unlike a plain Credit/Debit it doesn't need a sign.
+      *
+           IF ACTION-ALPHA = 'T'
+              EXEC CICS BIF
+                 DEEDIT FIELD(TOACCNOI)
+              END-EXEC
+
+              IF TOACCNOI NOT NUMERIC
+                 MOVE 'Please enter the account to transfer to.' TO
+                    MESSAGEO
+                 MOVE 'N' TO VALID-DATA-SW
+                 MOVE -1 TO TOACCNOL
+                 GO TO ED999
+              END-IF
+
+              IF TOACCNOI = ZERO
+                 MOVE 'Please enter a non zero transfer-to account.'
+                    TO MESSAGEO
+                 MOVE 'N' TO VALID-DATA-SW
+                 MOVE -1 TO TOACCNOL
+                 GO TO ED999
+              END-IF
+
+              IF TOACCNOI = ACCNOI
+                 MOVE SPACES TO MESSAGEO
+                 STRING 'The transfer-to account must not be the'
+                        ' same as the account being debited.'
+                        DELIMITED BY SIZE
+                        INTO MESSAGEO
+                 MOVE 'N' TO VALID-DATA-SW
+                 MOVE -1 TO TOACCNOL
+                 GO TO ED999
+              END-IF
+           ELSE
+              IF SIGNI NOT = '+' AND SIGNI NOT = '-' AND SIGNL = 1
+                 MOVE 'Please enter + or - preceeding the amount ' TO
+                    MESSAGEO
+                 MOVE 'N' TO VALID-DATA-SW
+                 GO TO ED999
+              END-IF
+           END-IF.
+
       *
       *    Validate the Amount entered
       *
@@ -497,9 +601,34 @@
        UPD-CRED-DATA SECTION.
        UCD010.
       *
-      *    Set up the COMMAREA fields required by DBCRFUN and then
-      *    link to it.
+      *    Get the ORIGIN data once - every leg LINKed to DBCRFUN for
+      *    this request (a transfer can LINK up to three times) needs
+      *    the same ODAPPLID/ODUSERID/ODNETWORKID values.
+      *
+           EXEC CICS INQUIRE ASSOCIATION(EIBTASKN)
+               ODAPPLID(WS-SAVE-APPLID)
+               ODUSERID(WS-SAVE-USERID)
+               ODFACILNAME(WS-SAVE-FACILITY-NAME)
+               ODNETWORKID(WS-SAVE-NETWRK-ID)
+               ODFACILTYPE(WS-SAVE-FACILTYPE)
+           END-EXEC.
+
+           MOVE 'N' TO RETRY-NEEDED-SW.
+           MOVE 0   TO WS-JOURNAL-LEG-NO.
+
+           EVALUATE TRUE
+              WHEN ACTION-ALPHA = 'T'
+                 GO TO UCD030
+              WHEN ACTION-ALPHA = 'I'
+                 GO TO UCD040
+              WHEN OTHER
+                 GO TO UCD020
+           END-EVALUATE.
+
+      *
+      *    UCD020 - normal Credit/Debit: one signed LINK to DBCRFUN.
       *
+       UCD020.
            INITIALIZE SUBPGM-PARMS.
 
            MOVE ACCNOI TO SUBPGM-ACCNO.
@@ -513,17 +642,229 @@
            END-IF.
 
            MOVE WS-AMOUNT-AS-FLOAT TO SUBPGM-AMT.
+           SET SUBPGM-FUNC-POST TO TRUE.
+
+           PERFORM LINK-DBCRFUN.
+
+           IF RETRY-NEEDED
+              GO TO UCD999
+           END-IF.
 
       *
-      *    Get the ORIGIN data
+      *    Check to see if the debit or credit was successful
       *
-           EXEC CICS INQUIRE ASSOCIATION(EIBTASKN)
-               ODAPPLID(SUBPGM-APPLID)
-               ODUSERID(SUBPGM-USERID)
-               ODFACILNAME(SUBPGM-FACILITY-NAME)
-               ODNETWORKID(SUBPGM-NETWRK-ID)
-               ODFACILTYPE(SUBPGM-FACILTYPE)
-           END-EXEC.
+           IF SUBPGM-SUCCESS = 'N'
+              MOVE 'N' TO VALID-DATA-SW
+              PERFORM UCD050
+           ELSE
+              MOVE SPACES TO MESSAGEO
+              MOVE 'Amount successfully applied to the account.' TO
+                 MESSAGEO
+           END-IF.
+
+      *
+      *    Set up the values on the map
+      *
+           MOVE SUBPGM-ACCNO       TO ACCNOO.
+           MOVE SUBPGM-SORTC       TO SORTCO.
+
+           MOVE SUBPGM-ACT-BAL    TO ACTUAL-BALANCE-DISPLAY.
+           MOVE SUBPGM-AV-BAL     TO AVAILABLE-BALANCE-DISPLAY.
+           MOVE ACTUAL-BALANCE-DISPLAY      TO ACTBALO.
+           MOVE AVAILABLE-BALANCE-DISPLAY   TO AVBALO.
+
+           GO TO UCD999.
+
+      *
+      *    UCD030 - Transfer: debit ACCNOI and credit TOACCNOI for
+      *    the same amount as two DBCRFUN legs.  If the credit leg
+      *    fails after the debit has already posted, back the debit
+      *    out with a third leg rather than leave the books out of
+      *    balance.
+      *
+       UCD030.
+           INITIALIZE SUBPGM-PARMS.
+           MOVE ACCNOI TO SUBPGM-ACCNO.
+           COMPUTE SUBPGM-AMT = WS-AMOUNT-AS-FLOAT * -1.
+           SET SUBPGM-FUNC-POST TO TRUE.
+
+           PERFORM LINK-DBCRFUN.
+
+           IF RETRY-NEEDED
+              GO TO UCD999
+           END-IF.
+
+           IF SUBPGM-SUCCESS = 'N'
+              MOVE 'N' TO VALID-DATA-SW
+              PERFORM UCD050
+              MOVE SUBPGM-ACCNO TO ACCNOO
+              GO TO UCD999
+           END-IF.
+
+      *
+      *    Leg 1 (the debit) posted.  Remember its resulting balances
+      *    in case leg 2 fails and a backout is needed.
+      *
+           MOVE SUBPGM-ACT-BAL  TO ACTUAL-BALANCE-DISPLAY.
+           MOVE SUBPGM-AV-BAL   TO AVAILABLE-BALANCE-DISPLAY.
+
+           INITIALIZE SUBPGM-PARMS.
+           MOVE TOACCNOI TO SUBPGM-ACCNO.
+           MOVE WS-AMOUNT-AS-FLOAT TO SUBPGM-AMT.
+           SET SUBPGM-FUNC-POST TO TRUE.
+
+           PERFORM LINK-DBCRFUN.
+
+           IF RETRY-NEEDED OR SUBPGM-SUCCESS = 'N'
+      *
+      *          Leg 2 did not post - either DBCRFUN rejected it or
+      *          the LINK itself was transient - and the debit from
+      *          leg 1 is already on the books.  Back it out with a
+      *          third leg (credit ACCNOI the same amount back) so a
+      *          retry can't double up the debit and the books don't
+      *          end up out of balance with half a transfer posted.
+      *
+              MOVE 'N' TO VALID-DATA-SW
+
+              INITIALIZE SUBPGM-PARMS
+              MOVE ACCNOI TO SUBPGM-ACCNO
+              MOVE WS-AMOUNT-AS-FLOAT TO SUBPGM-AMT
+              SET SUBPGM-FUNC-POST TO TRUE
+
+              PERFORM LINK-DBCRFUN
+
+              IF RETRY-NEEDED
+                 GO TO UCD999
+              END-IF
+
+              IF SUBPGM-SUCCESS = 'N'
+                 MOVE SPACES TO MESSAGEO
+                 STRING 'Transfer failed; debit to account '
+                        ACCNOI
+                        ' NOT reversed - contact support.'
+                        DELIMITED BY SIZE
+                        INTO MESSAGEO
+              ELSE
+                 MOVE SUBPGM-ACT-BAL TO ACTUAL-BALANCE-DISPLAY
+                 MOVE SUBPGM-AV-BAL  TO AVAILABLE-BALANCE-DISPLAY
+                 MOVE SPACES TO MESSAGEO
+                 STRING 'Transfer not completed; debit to account '
+                        ACCNOI ' reversed.'
+                        DELIMITED BY SIZE
+                        INTO MESSAGEO
+              END-IF
+
+              MOVE ACCNOI                    TO ACCNOO
+              MOVE ACTUAL-BALANCE-DISPLAY    TO ACTBALO
+              MOVE AVAILABLE-BALANCE-DISPLAY TO AVBALO
+              GO TO UCD999
+           END-IF.
+
+      *
+      *    Both legs posted - show the debited (ACCNOI) account's new
+      *    balance.
+      *
+           MOVE SPACES TO MESSAGEO.
+           MOVE 'Transfer completed successfully.' TO MESSAGEO.
+           MOVE ACCNOI                    TO ACCNOO.
+           MOVE ACTUAL-BALANCE-DISPLAY    TO ACTBALO.
+           MOVE AVAILABLE-BALANCE-DISPLAY TO AVBALO.
+
+           GO TO UCD999.
+
+      *
+      *    UCD040 - balance inquiry: LINK to DBCRFUN in balance-only
+      *    mode so nothing gets posted, just ACTBALO/AVBALO filled
+      *    in.
+      *
+       UCD040.
+           INITIALIZE SUBPGM-PARMS.
+           MOVE ACCNOI TO SUBPGM-ACCNO.
+           MOVE 0 TO SUBPGM-AMT.
+           SET SUBPGM-FUNC-INQUIRY TO TRUE.
+
+           PERFORM LINK-DBCRFUN.
+
+           IF RETRY-NEEDED
+              GO TO UCD999
+           END-IF.
+
+           IF SUBPGM-SUCCESS = 'N'
+              MOVE 'N' TO VALID-DATA-SW
+              PERFORM UCD050
+           ELSE
+              MOVE SPACES TO MESSAGEO
+              MOVE 'Balance retrieved successfully.' TO MESSAGEO
+           END-IF.
+
+           MOVE SUBPGM-ACCNO    TO ACCNOO.
+           MOVE SUBPGM-SORTC    TO SORTCO.
+           MOVE SUBPGM-ACT-BAL  TO ACTUAL-BALANCE-DISPLAY.
+           MOVE SUBPGM-AV-BAL   TO AVAILABLE-BALANCE-DISPLAY.
+           MOVE ACTUAL-BALANCE-DISPLAY      TO ACTBALO.
+           MOVE AVAILABLE-BALANCE-DISPLAY   TO AVBALO.
+
+           GO TO UCD999.
+
+      *
+      *    UCD050 - shared message text for a DBCRFUN business
+      *    rejection (SUBPGM-SUCCESS = 'N').  PERFORMed, not GO TO'd,
+      *    as it is reused by more than one of the actions above.
+      *
+       UCD050.
+           EVALUATE SUBPGM-FAIL-CODE
+              WHEN '1'
+                 MOVE SPACES TO MESSAGEO
+                 STRING 'Sorry but the ACCOUNT no was not found'
+                        ' for SORTCODE '
+                        SUBPGM-SORTC
+                        ' . Amount not applied. '
+                        DELIMITED BY SIZE
+                        INTO MESSAGEO
+
+              WHEN '2'
+                 MOVE SPACES TO MESSAGEO
+                 STRING 'Sorry but the AMOUNT could not be applied'
+                        ' due to an unexpected error.'
+                        DELIMITED BY SIZE
+                        INTO MESSAGEO
+
+              WHEN '3'
+                 MOVE SPACES TO MESSAGEO
+                 STRING 'Sorry insufficient funds available to pro'
+                        'cess the request.           '
+                        DELIMITED BY SIZE
+                        INTO MESSAGEO
+
+              WHEN OTHER
+                 MOVE SPACES TO MESSAGEO
+                 STRING 'Sorry but the AMOUNT could not be applied'
+                        ' due to an unexpected error. '
+                        SUBPGM-FAIL-CODE
+                        DELIMITED BY SIZE
+                        INTO MESSAGEO
+           END-EVALUATE.
+
+       UCD999.
+           EXIT.
+
+
+       LINK-DBCRFUN SECTION.
+       LDF010.
+      *
+      *    Common LINK to DBCRFUN used by every leg in UPD-CRED-DATA.
+      *    The caller has already INITIALIZEd SUBPGM-PARMS and set
+      *    SUBPGM-ACCNO, SUBPGM-AMT and SUBPGM-FUNCTION; this
+      *    paragraph supplies the saved ORIGIN data, performs the
+      *    LINK, classifies the RESP and always journals the attempt.
+      *
+           MOVE 'N' TO RETRY-NEEDED-SW.
+
+           MOVE WS-SAVE-APPLID        TO SUBPGM-APPLID.
+           MOVE WS-SAVE-USERID        TO SUBPGM-USERID.
+           MOVE WS-SAVE-FACILITY-NAME TO SUBPGM-FACILITY-NAME.
+           MOVE WS-SAVE-NETWRK-ID     TO SUBPGM-NETWRK-ID.
+           MOVE WS-SAVE-FACILTYPE     TO SUBPGM-FACILTYPE.
 
            EXEC CICS LINK
               PROGRAM('DBCRFUN')
@@ -533,6 +874,132 @@
               SYNCONRETURN
            END-EXEC.
 
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              IF WS-CICS-RESP = DFHRESP(SYSIDERR)
+      *
+      *          A transient resource-unavailable condition (e.g. a
+      *          DB2/VSAM hiccup taking the DBCRFUN connection down
+      *          briefly) isn't worth losing the teller's keystrokes
+      *          over - ask them to retry rather than abending.
+      *
+                 SET RETRY-NEEDED TO TRUE
+                 MOVE 'N' TO SUBPGM-SUCCESS
+                 MOVE '9' TO SUBPGM-FAIL-CODE
+                 MOVE SPACES TO MESSAGEO
+                 STRING 'Sorry, the account service is temporarily'
+                        ' unavailable. Please try again.'
+                        DELIMITED BY SIZE
+                        INTO MESSAGEO
+              ELSE
+      *
+      *          Preserve the RESP and RESP2, then set up the
+      *          standard ABEND info before getting the applid,
+      *          date/time etc. and linking to the Abend Handler
+      *          program.
+      *
+                 INITIALIZE ABNDINFO-REC
+                 MOVE EIBRESP    TO ABND-RESPCODE
+                 MOVE EIBRESP2   TO ABND-RESP2CODE
+      *
+      *          Get supplemental information
+      *
+                 EXEC CICS ASSIGN APPLID(ABND-APPLID)
+                 END-EXEC
+
+                 MOVE EIBTASKN   TO ABND-TASKNO-KEY
+                 MOVE EIBTRNID   TO ABND-TRANID
+
+                 PERFORM POPULATE-TIME-DATE
+
+                 MOVE WS-ORIG-DATE TO ABND-DATE
+                 STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                       ':' DELIMITED BY SIZE,
+                        WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                        ':' DELIMITED BY SIZE,
+                        WS-TIME-NOW-GRP-MM DELIMITED BY SIZE
+                        INTO ABND-TIME
+                 END-STRING
+
+                 MOVE WS-U-TIME   TO ABND-UTIME-KEY
+                 MOVE 'HBNK'      TO ABND-CODE
+
+                 EXEC CICS ASSIGN PROGRAM(ABND-PROGRAM)
+                 END-EXEC
+
+                 MOVE ZEROS      TO ABND-SQLCODE
+
+                 STRING 'LDF010 - LINK DBCRFUN FAIL.'
+                       DELIMITED BY SIZE,
+                       'EIBRESP=' DELIMITED BY SIZE,
+                       ABND-RESPCODE DELIMITED BY SIZE,
+                       ' RESP2=' DELIMITED BY SIZE,
+                       ABND-RESP2CODE DELIMITED BY SIZE
+                       INTO ABND-FREEFORM
+                 END-STRING
+
+                 EXEC CICS LINK PROGRAM(WS-ABEND-PGM)
+                           COMMAREA(ABNDINFO-REC)
+                 END-EXEC
+
+                 INITIALIZE WS-FAIL-INFO
+                 MOVE 'BNK1CRA - LDF010 - LINK DBCRFUN  FAIL      '
+                    TO WS-CICS-FAIL-MSG
+                 MOVE WS-CICS-RESP  TO WS-CICS-RESP-DISP
+                 MOVE WS-CICS-RESP2 TO WS-CICS-RESP2-DISP
+                 PERFORM ABEND-THIS-TASK
+              END-IF
+           END-IF.
+
+           PERFORM JOURNAL-WRITE.
+
+       LDF999.
+           EXIT.
+
+
+       JOURNAL-WRITE SECTION.
+       JW010.
+      *
+      *    Append one journal record for this DBCRFUN attempt -
+      *    successful or not - so "who touched this account today"
+      *    can be answered without digging through DB2 logs.  A
+      *    transfer journals up to three legs under the same task
+      *    number/timestamp, distinguished by CRAJRNL-LEG-NO.
+      *
+           ADD 1 TO WS-JOURNAL-LEG-NO.
+
+           INITIALIZE CRAJRNL-REC.
+
+           PERFORM POPULATE-TIME-DATE.
+
+           MOVE EIBTASKN           TO CRAJRNL-TASKNO.
+           MOVE WS-U-TIME          TO CRAJRNL-UTIME-KEY.
+           MOVE SUBPGM-ACCNO       TO CRAJRNL-ACCNO.
+           MOVE WS-JOURNAL-LEG-NO  TO CRAJRNL-LEG-NO.
+           MOVE SUBPGM-SORTC       TO CRAJRNL-SORTC.
+           MOVE SUBPGM-AMT         TO CRAJRNL-AMT.
+           MOVE ACTION-ALPHA       TO CRAJRNL-ACTION.
+           MOVE SUBPGM-SUCCESS     TO CRAJRNL-SUCCESS.
+           MOVE SUBPGM-FAIL-CODE   TO CRAJRNL-FAIL-CODE.
+           MOVE SUBPGM-APPLID      TO CRAJRNL-APPLID.
+           MOVE SUBPGM-USERID      TO CRAJRNL-USERID.
+           MOVE SUBPGM-NETWRK-ID   TO CRAJRNL-NETWRK-ID.
+           MOVE WS-ORIG-DATE       TO CRAJRNL-DATE.
+           STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
+                 ':' DELIMITED BY SIZE,
+                  WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
+                  ':' DELIMITED BY SIZE,
+                  WS-TIME-NOW-GRP-SS DELIMITED BY SIZE
+                  INTO CRAJRNL-TIME
+           END-STRING.
+
+           EXEC CICS WRITE
+              FILE('CRAJRNL')
+              FROM(CRAJRNL-REC)
+              RIDFLD(CRAJRNL-KEY)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
            IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
       *
       *       Preserve the RESP and RESP2, then set up the
@@ -543,23 +1010,19 @@
               INITIALIZE ABNDINFO-REC
               MOVE EIBRESP    TO ABND-RESPCODE
               MOVE EIBRESP2   TO ABND-RESP2CODE
-      *
-      *       Get supplemental information
-      *
+
               EXEC CICS ASSIGN APPLID(ABND-APPLID)
               END-EXEC
 
               MOVE EIBTASKN   TO ABND-TASKNO-KEY
               MOVE EIBTRNID   TO ABND-TRANID
 
-              PERFORM POPULATE-TIME-DATE
-
               MOVE WS-ORIG-DATE TO ABND-DATE
               STRING WS-TIME-NOW-GRP-HH DELIMITED BY SIZE,
                     ':' DELIMITED BY SIZE,
                      WS-TIME-NOW-GRP-MM DELIMITED BY SIZE,
                      ':' DELIMITED BY SIZE,
-                     WS-TIME-NOW-GRP-MM DELIMITED BY SIZE
+                     WS-TIME-NOW-GRP-SS DELIMITED BY SIZE
                      INTO ABND-TIME
               END-STRING
 
@@ -571,7 +1034,7 @@
 
               MOVE ZEROS      TO ABND-SQLCODE
 
-              STRING 'UCD010 - LINK DBCRFUN FAIL.'
+              STRING 'JW010 - WRITE CRAJRNL FAIL.'
                     DELIMITED BY SIZE,
                     'EIBRESP=' DELIMITED BY SIZE,
                     ABND-RESPCODE DELIMITED BY SIZE,
@@ -585,75 +1048,14 @@
               END-EXEC
 
               INITIALIZE WS-FAIL-INFO
-              MOVE 'BNK1CRA - UCD010 - LINK DBCRFUN  FAIL      '
+              MOVE 'BNK1CRA - JW010 - WRITE CRAJRNL FAIL       '
                  TO WS-CICS-FAIL-MSG
               MOVE WS-CICS-RESP  TO WS-CICS-RESP-DISP
               MOVE WS-CICS-RESP2 TO WS-CICS-RESP2-DISP
               PERFORM ABEND-THIS-TASK
            END-IF.
 
-      *
-      *    Check to see if the debit or credit was successful
-      *
-           IF SUBPGM-SUCCESS = 'N'
-
-              MOVE 'N' TO VALID-DATA-SW
-
-              EVALUATE SUBPGM-FAIL-CODE
-                 WHEN '1'
-                    MOVE SPACES TO MESSAGEO
-                    STRING 'Sorry but the ACCOUNT no was not found'
-                           ' for SORTCODE '
-                           SUBPGM-SORTC
-                           ' . Amount not applied. '
-                           DELIMITED BY SIZE
-                           INTO MESSAGEO
-                    GO TO UCD999
-
-                 WHEN '2'
-                    MOVE SPACES TO MESSAGEO
-                    STRING 'Sorry but the AMOUNT could not be applied'
-                           ' due to an unexpected error.'
-                           DELIMITED BY SIZE
-                           INTO MESSAGEO
-                    GO TO UCD999
-
-                 WHEN '3'
-                    MOVE SPACES TO MESSAGEO
-                    STRING 'Sorry insufficient funds available to pro'
-                           'cess the request.           '
-                           DELIMITED BY SIZE
-                           INTO MESSAGEO
-                    GO TO UCD999
-
-                 WHEN OTHER
-                    MOVE SPACES TO MESSAGEO
-                    STRING 'Sorry but the AMOUNT could not be applied'
-                           ' due to an unexpected error. '
-                           SUBPGM-FAIL-CODE
-                           DELIMITED BY SIZE
-                           INTO MESSAGEO
-                    GO TO UCD999
-              END-EVALUATE
-
-           ELSE
-              MOVE SPACES TO MESSAGEO
-              MOVE 'Amount successfully applied to the account.' TO
-                 MESSAGEO
-           END-IF.
-
-      *
-      *    Set up the values on the map
-      *
-           MOVE SUBPGM-ACCNO       TO ACCNOO.
-           MOVE SUBPGM-SORTC       TO SORTCO.
-
-           MOVE SUBPGM-ACT-BAL    TO ACTUAL-BALANCE-DISPLAY.
-           MOVE SUBPGM-AV-BAL     TO AVAILABLE-BALANCE-DISPLAY.
-           MOVE ACTUAL-BALANCE-DISPLAY      TO ACTBALO.
-           MOVE AVAILABLE-BALANCE-DISPLAY   TO AVBALO.
-
-       UCD999.
+       JW999.
            EXIT.
 
 
@@ -992,6 +1394,20 @@
                  FUNCTION NUMVAL(AMTI(1:AMTL))
 
               MOVE 'Y' TO VALID-DATA-SW
+
+      *
+      *       Enforce the site-configurable per-transaction ceiling
+      *       here too - a whole-number amount (no decimal point)
+      *       takes this fast path and must be checked the same as
+      *       the slow, decimal-parsing path below.
+      *
+              PERFORM CHECK-AMOUNT-LIMIT
+
+              IF VALID-DATA
+                 MOVE SPACES TO MESSAGEO
+                 MOVE 'Y' TO VALID-DATA-SW
+              END-IF
+
               GO TO VA999
            END-IF.
 
@@ -1158,13 +1574,89 @@
               GO TO VA999
            END-IF.
 
-           MOVE SPACES TO MESSAGEO.
-           MOVE 'Y' TO VALID-DATA-SW.
+      *
+      *    Enforce the site-configurable per-transaction ceiling,
+      *    forcing a supervisor override if the amount is over it.
+      *
+           PERFORM CHECK-AMOUNT-LIMIT.
+
+           IF VALID-DATA
+              MOVE SPACES TO MESSAGEO
+              MOVE 'Y' TO VALID-DATA-SW
+           END-IF.
 
        VA999.
            EXIT.
 
 
+       CHECK-AMOUNT-LIMIT SECTION.
+       CAL010.
+      *
+      *    Pick up the site-configurable per-transaction ceiling from
+      *    the CRACTL control file.  If there is no DEFAULT row (or
+      *    the file can't be read) fall back to a conservative inline
+      *    ceiling rather than let anything through unchecked.
+      *
+           MOVE 'DEFAULT ' TO CRACTL-KEY.
+
+           EXEC CICS READ
+              FILE('CRACTL')
+              INTO(CRACTL-RECORD)
+              RIDFLD(CRACTL-KEY)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+           IF WS-CICS-RESP = DFHRESP(NORMAL)
+              MOVE CRACTL-MAX-AMT TO WS-MAX-AMT
+           ELSE
+              MOVE WS-FALLBACK-MAX-AMT TO WS-MAX-AMT
+           END-IF.
+
+           COMPUTE WS-ABS-AMOUNT = FUNCTION ABS(WS-AMOUNT-AS-FLOAT).
+
+           IF WS-ABS-AMOUNT > WS-MAX-AMT
+              IF SUPIDI = SPACES OR OVRIDI = SPACES
+                 MOVE SPACES TO MESSAGEO
+                 STRING 'Amount exceeds the limit. Enter a'
+                        ' supervisor ID and override code to proceed.'
+                        DELIMITED BY SIZE
+                        INTO MESSAGEO
+                 MOVE 'N' TO VALID-DATA-SW
+                 MOVE -1 TO SUPIDL
+              ELSE
+      *
+      *             A supervisor ID and override code were keyed in -
+      *             look the supervisor up in SUPCTL and make sure the
+      *             code they gave matches the one on file before
+      *             letting the override through.
+      *
+                 MOVE SUPIDI TO SUPCTL-KEY
+
+                 EXEC CICS READ
+                    FILE('SUPCTL')
+                    INTO(SUPCTL-RECORD)
+                    RIDFLD(SUPCTL-KEY)
+                    RESP(WS-CICS-RESP)
+                    RESP2(WS-CICS-RESP2)
+                 END-EXEC
+
+                 IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+                    OR SUPCTL-OVERRIDE-CODE NOT = OVRIDI
+                    MOVE SPACES TO MESSAGEO
+                    STRING 'Invalid supervisor ID or override code.'
+                           DELIMITED BY SIZE
+                           INTO MESSAGEO
+                    MOVE 'N' TO VALID-DATA-SW
+                    MOVE -1 TO SUPIDL
+                 END-IF
+              END-IF
+           END-IF.
+
+       CAL999.
+           EXIT.
+
+
        POPULATE-TIME-DATE SECTION.
        PTD010.
 
