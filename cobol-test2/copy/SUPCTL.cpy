@@ -0,0 +1,9 @@
+      ******************************************************************
+      * SUPCTL - supervisor override authorization file read by
+      * BNK1CRA when a transaction exceeds the CRACTL ceiling.  One
+      * record per supervisor ID, keyed on SUPCTL-KEY, holding the
+      * override code that supervisor must key in to authorize the
+      * transaction.
+      ******************************************************************
+           03 SUPCTL-KEY                PIC X(8).
+           03 SUPCTL-OVERRIDE-CODE      PIC X(6).
