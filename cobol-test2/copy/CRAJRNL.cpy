@@ -0,0 +1,31 @@
+      ******************************************************************
+      * CRAJRNL - journal record written by BNK1CRA for every
+      * credit/debit/transfer/inquiry attempt made against DBCRFUN,
+      * whether DBCRFUN accepted or rejected it.  One record per leg
+      * of a transaction (a transfer posts two, plus a third if the
+      * second leg has to be backed out).
+      *
+      * Keyed by task number + timestamp + account + leg number so
+      * that CICS WRITE FILE never raises DUPREC for two attempts in
+      * the same task (e.g. the two legs of a transfer).
+      ******************************************************************
+           03 CRAJRNL-KEY.
+              05 CRAJRNL-TASKNO        PIC 9(7).
+              05 CRAJRNL-UTIME-KEY     PIC S9(15) COMP-3.
+              05 CRAJRNL-ACCNO         PIC X(8).
+              05 CRAJRNL-LEG-NO        PIC 9(1).
+           03 CRAJRNL-SORTC            PIC 9(6).
+           03 CRAJRNL-AMT              PIC S9(10)V99.
+           03 CRAJRNL-ACTION           PIC X(1).
+              88 CRAJRNL-ACTN-CREDEBIT       VALUE 'C'.
+              88 CRAJRNL-ACTN-TRANSFER       VALUE 'T'.
+              88 CRAJRNL-ACTN-INQUIRY        VALUE 'I'.
+           03 CRAJRNL-SUCCESS          PIC X(1).
+              88 CRAJRNL-WAS-SUCCESS         VALUE 'Y'.
+           03 CRAJRNL-FAIL-CODE        PIC X(1).
+           03 CRAJRNL-ORIGIN.
+              05 CRAJRNL-APPLID        PIC X(8).
+              05 CRAJRNL-USERID        PIC X(8).
+              05 CRAJRNL-NETWRK-ID     PIC X(8).
+           03 CRAJRNL-DATE             PIC X(10).
+           03 CRAJRNL-TIME             PIC X(8).
