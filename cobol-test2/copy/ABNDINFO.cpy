@@ -0,0 +1,28 @@
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2015,2020.                             *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication       *
+      * or disclosure restricted by GSA ADP Schedule Contract          *
+      * with IBM Corp.                                                 *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      * ABNDINFO - commarea passed to the ABNDPROC abend handler
+      * program.  Filled in by the caller immediately before the
+      * LINK to ABNDPROC.
+      ******************************************************************
+           03 ABND-RESPCODE        PIC S9(8).
+           03 ABND-RESP2CODE       PIC S9(8).
+           03 ABND-APPLID          PIC X(8).
+           03 ABND-PROGRAM         PIC X(8).
+           03 ABND-TRANID          PIC X(4).
+           03 ABND-TASKNO-KEY      PIC 9(7).
+           03 ABND-DATE            PIC X(10).
+           03 ABND-TIME            PIC X(8).
+           03 ABND-UTIME-KEY       PIC S9(15) COMP-3.
+           03 ABND-CODE            PIC X(4).
+           03 ABND-SQLCODE         PIC S9(8).
+           03 ABND-FREEFORM        PIC X(79).
