@@ -0,0 +1,101 @@
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2015,2020.                             *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication       *
+      * or disclosure restricted by GSA ADP Schedule Contract          *
+      * with IBM Corp.                                                 *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      * BNK1CDM - symbolic map for the BNK1CD map (Credit/Debit
+      * screen), mapset BNK1CDM.  Generated layout - BNK1CDI carries
+      * the attribute/length bytes needed on RECEIVE MAP, BNK1CDO
+      * redefines the same storage for SEND MAP so that data keyed on
+      * the way in is still present in the *O fields on the way back
+      * out unless it is explicitly overwritten.
+      ******************************************************************
+       01  BNK1CDI.
+           02 FILLER                    PIC X(12).
+           02 ACCNOL                    COMP PIC S9(4).
+           02 ACCNOF                    PICTURE X.
+           02 FILLER REDEFINES ACCNOF.
+              03 ACCNOA                 PICTURE X.
+           02 ACCNOI                    PICTURE X(8).
+           02 TOACCNOL                  COMP PIC S9(4).
+           02 TOACCNOF                  PICTURE X.
+           02 FILLER REDEFINES TOACCNOF.
+              03 TOACCNOA               PICTURE X.
+           02 TOACCNOI                  PICTURE X(8).
+           02 SORTCL                    COMP PIC S9(4).
+           02 SORTCF                    PICTURE X.
+           02 FILLER REDEFINES SORTCF.
+              03 SORTCA                 PICTURE X.
+           02 SORTCI                    PICTURE X(6).
+           02 SIGNL                     COMP PIC S9(4).
+           02 SIGNF                     PICTURE X.
+           02 FILLER REDEFINES SIGNF.
+              03 SIGNA                  PICTURE X.
+           02 SIGNI                     PICTURE X(1).
+           02 ACTNL                     COMP PIC S9(4).
+           02 ACTNF                     PICTURE X.
+           02 FILLER REDEFINES ACTNF.
+              03 ACTNA                  PICTURE X.
+           02 ACTNI                     PICTURE X(1).
+           02 AMTL                      COMP PIC S9(4).
+           02 AMTF                      PICTURE X.
+           02 FILLER REDEFINES AMTF.
+              03 AMTA                   PICTURE X.
+           02 AMTI                      PICTURE X(13).
+           02 SUPIDL                    COMP PIC S9(4).
+           02 SUPIDF                    PICTURE X.
+           02 FILLER REDEFINES SUPIDF.
+              03 SUPIDA                 PICTURE X.
+           02 SUPIDI                    PICTURE X(8).
+           02 OVRIDL                    COMP PIC S9(4).
+           02 OVRIDF                    PICTURE X.
+           02 FILLER REDEFINES OVRIDF.
+              03 OVRIDA                 PICTURE X.
+           02 OVRIDI                    PICTURE X(6).
+           02 ACTBALL                   COMP PIC S9(4).
+           02 ACTBALF                   PICTURE X.
+           02 FILLER REDEFINES ACTBALF.
+              03 ACTBALA                PICTURE X.
+           02 ACTBALI                   PICTURE X(14).
+           02 AVBALL                    COMP PIC S9(4).
+           02 AVBALF                    PICTURE X.
+           02 FILLER REDEFINES AVBALF.
+              03 AVBALA                 PICTURE X.
+           02 AVBALI                    PICTURE X(14).
+           02 MESSAGEL                  COMP PIC S9(4).
+           02 MESSAGEF                  PICTURE X.
+           02 FILLER REDEFINES MESSAGEF.
+              03 MESSAGEA               PICTURE X.
+           02 MESSAGEI                  PICTURE X(90).
+
+       01  BNK1CDO REDEFINES BNK1CDI.
+           02 FILLER                    PICTURE X(12).
+           02 FILLER                    PICTURE X(3).
+           02 ACCNOO                    PICTURE X(8).
+           02 FILLER                    PICTURE X(3).
+           02 TOACCNOO                  PICTURE X(8).
+           02 FILLER                    PICTURE X(3).
+           02 SORTCO                    PICTURE X(6).
+           02 FILLER                    PICTURE X(3).
+           02 SIGNO                     PICTURE X(1).
+           02 FILLER                    PICTURE X(3).
+           02 ACTNO                     PICTURE X(1).
+           02 FILLER                    PICTURE X(3).
+           02 AMTO                      PICTURE X(13).
+           02 FILLER                    PICTURE X(3).
+           02 SUPIDO                    PICTURE X(8).
+           02 FILLER                    PICTURE X(3).
+           02 OVRIDO                    PICTURE X(6).
+           02 FILLER                    PICTURE X(3).
+           02 ACTBALO                   PICTURE X(14).
+           02 FILLER                    PICTURE X(3).
+           02 AVBALO                    PICTURE X(14).
+           02 FILLER                    PICTURE X(3).
+           02 MESSAGEO                  PICTURE X(90).
