@@ -0,0 +1,11 @@
+      ******************************************************************
+      * CRACTL - small control file read by BNK1CRA to pick up the
+      * site-configurable ceiling for a single credit/debit/transfer
+      * transaction.  CHECK-AMOUNT-LIMIT only ever reads the one row
+      * keyed 'DEFAULT ' (the sort code isn't known until after the
+      * DBCRFUN LINK this check precedes, so there is no per-sort-code
+      * lookup); if that row is missing an inline fallback ceiling is
+      * used instead.
+      ******************************************************************
+           03 CRACTL-KEY                PIC X(8).
+           03 CRACTL-MAX-AMT            PIC S9(10)V99.
